@@ -8,39 +8,125 @@
        FILE-CONTROL. 
       *    Logfile
            SELECT CaloriesLogfile ASSIGN TO "calories.log"
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS FD-EntryKey
+           FILE STATUS IS WS-CaloriesFileStatus.
+
+      *    Food Master File
+           SELECT FoodMasterfile ASSIGN TO "food.master"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS MST-FoodDescription
+           FILE STATUS IS WS-FoodFileStatus.
 
       *    Report File
            SELECT CaloricReport ASSIGN TO "caloric-report.rpt"
            ORGANIZAtION IS LINE SEQUENTIAL.
+
+      *    CSV Export File
+           SELECT CsvReport ASSIGN TO "caloric-report.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Exercise Logfile
+           SELECT ExerciseLogfile ASSIGN TO "exercise.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ExerciseFileStatus.
        DATA DIVISION.
        FILE SECTION. 
        FD CaloriesLogfile.
-      * Logfile write variables
-       01 LOG-PrintLine            PIC X(75).
-       88 LOG-EndOfFile            VALUE 'Y' FALSE 'N'.
-      
       * Logfile file descriptors
        01 FD-CalorieEntry.
-           02 FD-EatenAtTime.
-              03 FD-Hour           PIC 99.
-              03 FD-Minute         PIC 99.
+           02 FD-EntryKey.
+              03 FD-Date           PIC 9(8).
+              03 FD-EatenAtTime.
+                 04 FD-Hour        PIC 99.
+                 04 FD-Minute      PIC 99.
+              03 FD-TimeStamp      PIC 9(8).
+           02 FD-UserID            PIC X(25).
            02 FD-CaloricCount      PIC 9(3).
+           02 FD-ProteinGrams      PIC 9(3).
+           02 FD-CarbGrams         PIC 9(3).
+           02 FD-FatGrams          PIC 9(3).
            02 FD-EntryDescription  PIC X(50).
+       FD FoodMasterfile.
+      * Food master file descriptors
+       01 MST-FoodEntry.
+           02 MST-FoodDescription  PIC X(50).
+           02 MST-CaloricCount     PIC 9(3).
+           02 MST-ProteinGrams     PIC 9(3).
+           02 MST-CarbGrams        PIC 9(3).
+           02 MST-FatGrams         PIC 9(3).
        FD CaloricReport.
-       01 RPT-PrintLine            PIC X(75).
+       01 RPT-PrintLine            PIC X(80).
+       FD CsvReport.
+       01 CSV-PrintLine            PIC X(150).
+       FD ExerciseLogfile.
+      * Exercise logfile file descriptors
+       01 FD-ExerciseEntry.
+           02 FD-ExerciseDate       PIC 9(8).
+           02 FD-ExerciseAtTime.
+              03 FD-ExHour          PIC 99.
+              03 FD-ExMinute        PIC 99.
+           02 FD-ExerciseUserID     PIC X(25).
+           02 FD-ActivityDescription PIC X(50).
+           02 FD-CaloriesBurned     PIC 9(4).
        WORKING-STORAGE SECTION.
       * Generic variables
        01 WS-UserAction            PIC X.
        01 WS-LineCount             PIC 99   VALUE ZERO.
        01 WS-CaloricTotal          PIC 9(5) VALUE ZERO.
+       01 WS-ProteinTotal          PIC 9(5) VALUE ZERO.
+       01 WS-CarbTotal             PIC 9(5) VALUE ZERO.
+       01 WS-FatTotal              PIC 9(5) VALUE ZERO.
+
+      * Configurable daily calorie goal used to warn at entry time
+       01 WS-DailyCalorieGoal      PIC 9(5) VALUE 2000.
+
+      * Summary report variables
+       01 WS-SummaryStartDate      PIC 9(8).
+       01 WS-SummaryEndDate        PIC 9(8).
+       01 WS-CurrentSummaryDate    PIC 9(8) VALUE ZERO.
+       01 WS-DaySubtotal           PIC 9(5) VALUE ZERO.
+       01 WS-SummaryGrandTotal     PIC 9(6) VALUE ZERO.
+       01 WS-DayCount              PIC 999  VALUE ZERO.
+       01 WS-AveragePerDay         PIC 9(6) VALUE ZERO.
+       01 WS-CaloriesFileStatus    PIC XX.
+       01 WS-FoodFileStatus        PIC XX.
+       01 WS-ExerciseFileStatus    PIC XX.
+       01 WS-EndOfFileSwitch       PIC X    VALUE 'N'.
+           88 LOG-EndOfFile        VALUE 'Y' FALSE 'N'.
+       01 WS-FoodFoundSwitch       PIC X    VALUE 'N'.
+           88 WS-FoodFound         VALUE 'Y' FALSE 'N'.
+       01 WS-ExEndOfFileSwitch     PIC X    VALUE 'N'.
+           88 EX-EndOfFile         VALUE 'Y' FALSE 'N'.
+
+      * Net calorie variables
+       01 WS-CaloriesBurnedTotal   PIC 9(6) VALUE ZERO.
+       01 WS-NetCalories           PIC S9(6) VALUE ZERO.
+
+      * Entry maintenance variables
+       01 WS-LookupDate            PIC 9(8).
+       01 WS-LookupHour            PIC 99.
+       01 WS-LookupMinute          PIC 99.
+       01 WS-MaintAction           PIC X.
+       01 WS-EntryFoundSwitch      PIC X    VALUE 'N'.
+           88 WS-EntryFound        VALUE 'Y' FALSE 'N'.
+       01 WS-NoMoreMatchesSwitch   PIC X    VALUE 'N'.
+           88 WS-NoMoreMatches     VALUE 'Y' FALSE 'N'.
 
       * Report variables
+       01 WS-TargetDate            PIC 9(8) VALUE ZERO.
+       01 WS-ReportFormat          PIC X.
+       01 WS-Quote                 PIC X    VALUE '"'.
        01 RPT-Heading.
-           02 FILLER               PIC X(20) 
+           02 FILLER               PIC X(20)
               VALUE "Caloric Report For: ".
            02 RPT-NAME             PIC X(25).
+       01 RPT-DateHeading.
+           02 FILLER               PIC X(24)
+              VALUE "Report Date (YYYYMMDD): ".
+           02 RPT-DATE             PIC 9(8).
        01 RPT-ValueHeader.
            02 FILLER               PIC X(7)  VALUE "TIME  |".
            02 FILLER               PIC X(12) VALUE " CALORIES  |".
@@ -65,18 +151,56 @@
            02 FILLER               PIC X(20)
               VALUE "Total Calories: ".
            02 RPT-CaloricTotal     PIC ZZZ,ZZZ.
+       01 RPT-MacroFooter.
+           02 FILLER               PIC X(20)
+              VALUE "Total Protein (g): ".
+           02 RPT-ProteinTotal     PIC ZZZ,ZZZ.
+           02 FILLER               PIC X(20)
+              VALUE "  Total Carbs (g): ".
+           02 RPT-CarbTotal        PIC ZZZ,ZZZ.
+           02 FILLER               PIC X(18)
+              VALUE "  Total Fat (g): ".
+           02 RPT-FatTotal         PIC ZZZ,ZZZ.
+       01 RPT-SummaryFooter.
+           02 FILLER               PIC X(30)
+              VALUE "Average Calories Per Day: ".
+           02 RPT-AveragePerDay    PIC ZZZ,ZZZ.
+       01 RPT-NetFooter.
+           02 FILLER               PIC X(20)
+              VALUE "Net Calories: ".
+           02 RPT-NetCalories      PIC ----,---.
       
       * Logfile variables
        01 LOG-CalorieEntry.
-           02 LOG-EatenAtTime.
-              03 LOG-Hour          PIC 99.
-              03 LOG-Minute        PIC 99.
+           02 LOG-EntryKey.
+              03 LOG-Date          PIC 9(8).
+              03 LOG-EatenAtTime.
+                 04 LOG-Hour       PIC 99.
+                 04 LOG-Minute     PIC 99.
+              03 LOG-TimeStamp     PIC 9(8).
+           02 LOG-UserID           PIC X(25).
            02 LOG-CaloricCount     PIC 9(3).
+           02 LOG-ProteinGrams     PIC 9(3).
+           02 LOG-CarbGrams        PIC 9(3).
+           02 LOG-FatGrams         PIC 9(3).
            02 LOG-EntryDescription PIC X(50).
+
+      * Exercise logfile variables
+       01 EX-ExerciseEntry.
+           02 EX-Date              PIC 9(8).
+           02 EX-ExerciseAtTime.
+              03 EX-Hour           PIC 99.
+              03 EX-Minute         PIC 99.
+           02 EX-UserID            PIC X(25).
+           02 EX-ActivityDescription PIC X(50).
+           02 EX-CaloriesBurned    PIC 9(4).
        PROCEDURE DIVISION.
       *    Accept User Action
            DISPLAY "[1] Create Entry".
            DISPLAY "[2] Create Report".
+           DISPLAY "[3] Update or Delete Entry".
+           DISPLAY "[4] Weekly/Monthly Summary Report".
+           DISPLAY "[5] Log Exercise".
            ACCEPT WS-UserAction.
 
       *    Evaluate user action
@@ -85,44 +209,222 @@
                  PERFORM 0100-CreateEntry
               WHEN '2'
                  PERFORM 0200-CreateReport
+              WHEN '3'
+                 PERFORM 0300-MaintainEntry
+              WHEN '4'
+                 PERFORM 0400-CreateSummaryReport
+              WHEN '5'
+                 PERFORM 0500-LogExercise
            END-EVALUATE.
            STOP RUN.
        
       * Create logfile and add entry
        0100-CreateEntry.
            DISPLAY "Create Entry".
-           OPEN EXTEND CaloriesLogfile.
-              DISPLAY "What hour was this eaten? (0-59)".
-              ACCEPT LOG-Hour.
-              DISPLAY "What minute of that hour? (0-24)".
-              ACCEPT LOG-Minute.
-              DISPLAY "How many calories? (0-999)".
-              ACCEPT LOG-CaloricCount.
+           OPEN I-O CaloriesLogfile.
+           IF WS-CaloriesFileStatus = "35"
+              OPEN OUTPUT CaloriesLogfile
+              CLOSE CaloriesLogfile
+              OPEN I-O CaloriesLogfile
+           END-IF.
+              DISPLAY "Enter your user ID (Up to 25 characters long)".
+              ACCEPT LOG-UserID.
+              PERFORM 0101-GetEatenDate.
+              PERFORM 0102-GetEatenHour.
+              PERFORM 0103-GetEatenMinute.
+              ACCEPT LOG-TimeStamp FROM TIME.
               DISPLAY "Enter description (Up to 50 characters long)".
               ACCEPT LOG-EntryDescription.
-              WRITE LOG-PrintLine FROM LOG-CalorieEntry.
+              PERFORM 0110-GetCaloricCount.
+              PERFORM 0120-CheckDailyBudget.
+              MOVE LOG-CalorieEntry TO FD-CalorieEntry.
+              WRITE FD-CalorieEntry
+                 INVALID KEY
+                    DISPLAY "An entry already exists for that time."
+              END-WRITE.
            CLOSE CaloriesLogfile.
 
+      * Prompt for the date eaten, re-asking until it is numeric
+       0101-GetEatenDate.
+           DISPLAY "What date was this eaten? (YYYYMMDD)".
+           ACCEPT LOG-Date.
+           IF LOG-Date IS NOT NUMERIC
+              DISPLAY "Invalid date. Please enter it as YYYYMMDD."
+              PERFORM 0101-GetEatenDate
+           END-IF.
+
+      * Prompt for the hour eaten, re-asking until it is 0-23
+       0102-GetEatenHour.
+           DISPLAY "What hour was this eaten? (0-23)".
+           ACCEPT LOG-Hour.
+           IF LOG-Hour IS NOT NUMERIC OR LOG-Hour > 23
+              DISPLAY "Invalid hour. Enter a number from 0 to 23."
+              PERFORM 0102-GetEatenHour
+           END-IF.
+
+      * Prompt for the minute eaten, re-asking until it is 0-59
+       0103-GetEatenMinute.
+           DISPLAY "What minute of that hour? (0-59)".
+           ACCEPT LOG-Minute.
+           IF LOG-Minute IS NOT NUMERIC OR LOG-Minute > 59
+              DISPLAY "Invalid minute. Enter a number from 0 to 59."
+              PERFORM 0103-GetEatenMinute
+           END-IF.
+
+      * Pull the calorie count from the food master, or ask and save it
+       0110-GetCaloricCount.
+           MOVE LOG-EntryDescription TO MST-FoodDescription.
+           OPEN I-O FoodMasterfile.
+           IF WS-FoodFileStatus = "35"
+              OPEN OUTPUT FoodMasterfile
+              CLOSE FoodMasterfile
+              OPEN I-O FoodMasterfile
+           END-IF.
+           READ FoodMasterfile
+              INVALID KEY
+                 PERFORM 0111-GetNewFoodCalories
+                 PERFORM 0112-GetNewFoodProtein
+                 PERFORM 0113-GetNewFoodCarbs
+                 PERFORM 0114-GetNewFoodFat
+                 MOVE LOG-CaloricCount TO MST-CaloricCount
+                 MOVE LOG-ProteinGrams TO MST-ProteinGrams
+                 MOVE LOG-CarbGrams TO MST-CarbGrams
+                 MOVE LOG-FatGrams TO MST-FatGrams
+                 WRITE MST-FoodEntry
+              NOT INVALID KEY
+                 MOVE MST-CaloricCount TO LOG-CaloricCount
+                 MOVE MST-ProteinGrams TO LOG-ProteinGrams
+                 MOVE MST-CarbGrams TO LOG-CarbGrams
+                 MOVE MST-FatGrams TO LOG-FatGrams
+                 DISPLAY "Using saved calorie count: "
+                    LOG-CaloricCount
+           END-READ.
+           CLOSE FoodMasterfile.
+
+      * Prompt for a new food's calories, re-asking until 0-999
+       0111-GetNewFoodCalories.
+           DISPLAY "New food - how many calories? (0-999)".
+           ACCEPT LOG-CaloricCount.
+           IF LOG-CaloricCount IS NOT NUMERIC
+              DISPLAY "Invalid calorie count. Enter 0 to 999."
+              PERFORM 0111-GetNewFoodCalories
+           END-IF.
+
+      * Prompt for a new food's protein grams, re-asking until 0-999
+       0112-GetNewFoodProtein.
+           DISPLAY "How many grams of protein? (0-999)".
+           ACCEPT LOG-ProteinGrams.
+           IF LOG-ProteinGrams IS NOT NUMERIC
+              DISPLAY "Invalid protein amount. Enter 0 to 999."
+              PERFORM 0112-GetNewFoodProtein
+           END-IF.
+
+      * Prompt for a new food's carb grams, re-asking until 0-999
+       0113-GetNewFoodCarbs.
+           DISPLAY "How many grams of carbs? (0-999)".
+           ACCEPT LOG-CarbGrams.
+           IF LOG-CarbGrams IS NOT NUMERIC
+              DISPLAY "Invalid carb amount. Enter 0 to 999."
+              PERFORM 0113-GetNewFoodCarbs
+           END-IF.
+
+      * Prompt for a new food's fat grams, re-asking until 0-999
+       0114-GetNewFoodFat.
+           DISPLAY "How many grams of fat? (0-999)".
+           ACCEPT LOG-FatGrams.
+           IF LOG-FatGrams IS NOT NUMERIC
+              DISPLAY "Invalid fat amount. Enter 0 to 999."
+              PERFORM 0114-GetNewFoodFat
+           END-IF.
+
+      * Warn if this entry pushes the day's total past the daily goal
+      * Scans over the handle 0100-CreateEntry already has open I-O -
+      * the file must not be re-opened here or the OPEN fails with
+      * FILE STATUS 41 (file already open).
+       0120-CheckDailyBudget.
+           MOVE ZERO TO WS-CaloricTotal.
+           SET LOG-EndOfFile TO FALSE.
+           MOVE LOW-VALUES TO FD-EntryKey.
+           START CaloriesLogfile KEY IS NOT LESS THAN FD-EntryKey
+              INVALID KEY SET LOG-EndOfFile TO TRUE
+           END-START.
+           IF NOT LOG-EndOfFile
+              READ CaloriesLogfile NEXT RECORD
+                 AT END SET LOG-EndOfFile TO TRUE
+              END-READ
+           END-IF.
+           PERFORM 0130-AccumulateDailyEntry UNTIL LOG-EndOfFile.
+           COMPUTE WS-CaloricTotal = WS-CaloricTotal + LOG-CaloricCount.
+           IF WS-CaloricTotal > WS-DailyCalorieGoal
+              DISPLAY "Warning: this entry brings today's total to "
+                 WS-CaloricTotal
+              DISPLAY "That is over your daily goal of "
+                 WS-DailyCalorieGoal
+           END-IF.
+
+      * Add today's entries for this user to the running total
+       0130-AccumulateDailyEntry.
+           IF FD-Date = LOG-Date AND FD-UserID = LOG-UserID
+              COMPUTE WS-CaloricTotal = WS-CaloricTotal +
+                 FD-CaloricCount
+           END-IF.
+           READ CaloriesLogfile NEXT RECORD
+              AT END SET LOG-EndOfFile TO TRUE
+           END-READ.
+
       * Create the report from the logfile
        0200-CreateReport.
-           DISPLAY "Enter name: " WITH NO ADVANCING. 
+           DISPLAY "Enter name: " WITH NO ADVANCING.
            ACCEPT RPT-NAME.
+           DISPLAY "Enter report date (YYYYMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-TargetDate.
+           MOVE WS-TargetDate TO RPT-DATE.
+           DISPLAY "Output format? [1] Report (.rpt)  [2] CSV (.csv)"
+              WITH NO ADVANCING.
+           ACCEPT WS-ReportFormat.
            DISPLAY "Creating Report".
            OPEN INPUT CaloriesLogfile.
-              OPEN OUTPUT CaloricReport.
-                 PERFORM 0210-PrintHeading.
-                 PERFORM 0220-PrintValueHeader.
-                 READ CaloriesLogfile
-                    AT END SET LOG-EndOfFile TO TRUE
-                 END-READ.
-                 PERFORM 0230-PrintCalorieEntry UNTIL LOG-EndOfFile.
-                 WRITE RPT-PrintLine FROM RPT-Footer AFTER 
-                 ADVANCING 5 LINE.
-           CLOSE CaloriesLogfile,CaloricReport.
+           IF WS-CaloriesFileStatus = "35"
+              OPEN OUTPUT CaloriesLogfile
+              CLOSE CaloriesLogfile
+              OPEN INPUT CaloriesLogfile
+           END-IF.
+              IF WS-ReportFormat = '2'
+                 OPEN OUTPUT CsvReport
+                    MOVE "Time,Calories,Description,RunningTotal"
+                       TO CSV-PrintLine
+                    WRITE CSV-PrintLine
+                    READ CaloriesLogfile
+                       AT END SET LOG-EndOfFile TO TRUE
+                    END-READ
+                    PERFORM 0230-PrintCalorieEntry UNTIL LOG-EndOfFile
+                 CLOSE CsvReport
+              ELSE
+                 OPEN OUTPUT CaloricReport
+                    PERFORM 0210-PrintHeading
+                    PERFORM 0220-PrintValueHeader
+                    READ CaloriesLogfile
+                       AT END SET LOG-EndOfFile TO TRUE
+                    END-READ
+                    PERFORM 0230-PrintCalorieEntry UNTIL LOG-EndOfFile
+                    WRITE RPT-PrintLine FROM RPT-Footer AFTER
+                    ADVANCING 5 LINE
+                    WRITE RPT-PrintLine FROM RPT-MacroFooter AFTER
+                    ADVANCING 1 LINE
+                    PERFORM 0240-SumBurnedCalories
+                    COMPUTE WS-NetCalories =
+                       WS-CaloricTotal - WS-CaloriesBurnedTotal
+                    MOVE WS-NetCalories TO RPT-NetCalories
+                    WRITE RPT-PrintLine FROM RPT-NetFooter AFTER
+                    ADVANCING 1 LINE
+                 CLOSE CaloricReport
+              END-IF.
+           CLOSE CaloriesLogfile.
 
       * Create report title
        0210-PrintHeading.
            WRITE RPT-PrintLine FROM RPT-Heading.
+           WRITE RPT-PrintLine FROM RPT-DateHeading.
        
       * Print header for entries in report
        0220-PrintValueHeader.
@@ -131,15 +433,334 @@
       
       * Create entries in report
        0230-PrintCalorieEntry.
-           MOVE FD-Hour TO RPT-Hour.
-           MOVE FD-Minute TO RPT-Minute.
-           MOVE FD-CaloricCount TO RPT-CaloricCount.
-           COMPUTE WS-CaloricTotal = WS-CaloricTotal + FD-CaloricCount.
-           MOVE WS-CaloricTotal TO RPT-CaloricTotal.
-           MOVE FD-EntryDescription TO RPT-EntryDescription.
-           WRITE RPT-PrintLine FROM RPT-CalorieEntry AFTER 
-           ADVANCING 1 LINE.
-           ADD 1 TO WS-LineCount.
+           IF FD-Date = WS-TargetDate AND FD-UserID = RPT-NAME
+              MOVE FD-Hour TO RPT-Hour
+              MOVE FD-Minute TO RPT-Minute
+              MOVE FD-CaloricCount TO RPT-CaloricCount
+              COMPUTE WS-CaloricTotal = WS-CaloricTotal +
+                 FD-CaloricCount
+              COMPUTE WS-ProteinTotal = WS-ProteinTotal +
+                 FD-ProteinGrams
+              COMPUTE WS-CarbTotal = WS-CarbTotal + FD-CarbGrams
+              COMPUTE WS-FatTotal = WS-FatTotal + FD-FatGrams
+              MOVE WS-CaloricTotal TO RPT-CaloricTotal
+              MOVE WS-ProteinTotal TO RPT-ProteinTotal
+              MOVE WS-CarbTotal TO RPT-CarbTotal
+              MOVE WS-FatTotal TO RPT-FatTotal
+              MOVE FD-EntryDescription TO RPT-EntryDescription
+              IF WS-ReportFormat = '2'
+                 PERFORM 0235-WriteCsvRow
+              ELSE
+                 WRITE RPT-PrintLine FROM RPT-CalorieEntry AFTER
+                 ADVANCING 1 LINE
+              END-IF
+              ADD 1 TO WS-LineCount
+           END-IF.
            READ CaloriesLogfile
               AT END SET LOG-EndOfFile TO TRUE
            END-READ.
+
+      * Write the current entry as a comma-delimited CSV row
+       0235-WriteCsvRow.
+           STRING FD-Hour          DELIMITED BY SIZE
+                  ":"              DELIMITED BY SIZE
+                  FD-Minute        DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  FD-CaloricCount  DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WS-Quote         DELIMITED BY SIZE
+                  FD-EntryDescription DELIMITED BY SIZE
+                  WS-Quote         DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WS-CaloricTotal  DELIMITED BY SIZE
+                  INTO CSV-PrintLine.
+           WRITE CSV-PrintLine.
+
+      * Look up an entry by date/time and update or delete it
+       0300-MaintainEntry.
+           DISPLAY "Update or Delete Entry".
+           PERFORM 0301-GetLookupDate.
+           PERFORM 0302-GetLookupHour.
+           PERFORM 0303-GetLookupMinute.
+           MOVE WS-LookupDate TO FD-Date.
+           MOVE WS-LookupHour TO FD-Hour.
+           MOVE WS-LookupMinute TO FD-Minute.
+           MOVE ZERO TO FD-TimeStamp.
+           OPEN I-O CaloriesLogfile.
+           IF WS-CaloriesFileStatus = "35"
+              OPEN OUTPUT CaloriesLogfile
+              CLOSE CaloriesLogfile
+              OPEN I-O CaloriesLogfile
+           END-IF.
+           START CaloriesLogfile KEY IS NOT LESS THAN FD-EntryKey
+              INVALID KEY SET WS-NoMoreMatches TO TRUE
+           END-START.
+           IF NOT WS-NoMoreMatches
+              READ CaloriesLogfile NEXT RECORD
+                 AT END SET WS-NoMoreMatches TO TRUE
+              END-READ
+           END-IF.
+           PERFORM 0310-ReviewMatch
+              UNTIL WS-EntryFound OR WS-NoMoreMatches.
+           IF WS-EntryFound
+              PERFORM 0320-ApplyMaintAction
+           ELSE
+              DISPLAY "No matching entry found."
+           END-IF.
+           CLOSE CaloriesLogfile.
+
+      * Prompt for the lookup date, re-asking until it is numeric
+       0301-GetLookupDate.
+           DISPLAY "Enter date of entry (YYYYMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-LookupDate.
+           IF WS-LookupDate IS NOT NUMERIC
+              DISPLAY "Invalid date. Please enter it as YYYYMMDD."
+              PERFORM 0301-GetLookupDate
+           END-IF.
+
+      * Prompt for the lookup hour, re-asking until it is 0-23
+       0302-GetLookupHour.
+           DISPLAY "Enter hour of entry (0-23): " WITH NO ADVANCING.
+           ACCEPT WS-LookupHour.
+           IF WS-LookupHour IS NOT NUMERIC OR WS-LookupHour > 23
+              DISPLAY "Invalid hour. Enter a number from 0 to 23."
+              PERFORM 0302-GetLookupHour
+           END-IF.
+
+      * Prompt for the lookup minute, re-asking until it is 0-59
+       0303-GetLookupMinute.
+           DISPLAY "Enter minute of entry (0-59): " WITH NO ADVANCING.
+           ACCEPT WS-LookupMinute.
+           IF WS-LookupMinute IS NOT NUMERIC OR WS-LookupMinute > 59
+              DISPLAY "Invalid minute. Enter a number from 0 to 59."
+              PERFORM 0303-GetLookupMinute
+           END-IF.
+
+      * Confirm whether the current record is the one the user wants
+       0310-ReviewMatch.
+           IF FD-Date = WS-LookupDate AND FD-Hour = WS-LookupHour
+              AND FD-Minute = WS-LookupMinute
+              DISPLAY "Found: " FD-EntryDescription " - "
+                 FD-CaloricCount " calories, user " FD-UserID
+              DISPLAY "Is this the entry? (Y/N): " WITH NO ADVANCING
+              ACCEPT WS-MaintAction
+              IF WS-MaintAction = 'Y' OR WS-MaintAction = 'y'
+                 SET WS-EntryFound TO TRUE
+              ELSE
+                 READ CaloriesLogfile NEXT RECORD
+                    AT END SET WS-NoMoreMatches TO TRUE
+                 END-READ
+              END-IF
+           ELSE
+              SET WS-NoMoreMatches TO TRUE
+           END-IF.
+
+      * Update or delete the entry currently held in FD-CalorieEntry
+       0320-ApplyMaintAction.
+           DISPLAY "[U] Update  [D] Delete: " WITH NO ADVANCING.
+           ACCEPT WS-MaintAction.
+           EVALUATE WS-MaintAction
+              WHEN 'D' WHEN 'd'
+                 DELETE CaloriesLogfile
+                    INVALID KEY DISPLAY "Could not delete entry."
+                 END-DELETE
+              WHEN 'U' WHEN 'u'
+                 PERFORM 0321-GetUpdatedCalories
+                 PERFORM 0322-GetUpdatedProtein
+                 PERFORM 0323-GetUpdatedCarbs
+                 PERFORM 0324-GetUpdatedFat
+                 DISPLAY "Enter new description (Up to 50 chars)"
+                 ACCEPT FD-EntryDescription
+                 REWRITE FD-CalorieEntry
+                    INVALID KEY DISPLAY "Could not update entry."
+                 END-REWRITE
+              WHEN OTHER
+                 DISPLAY "Invalid action, no changes made."
+           END-EVALUATE.
+
+      * Prompt for the updated calorie count, re-asking until 0-999
+       0321-GetUpdatedCalories.
+           DISPLAY "Enter new calorie count (0-999)".
+           ACCEPT FD-CaloricCount.
+           IF FD-CaloricCount IS NOT NUMERIC
+              DISPLAY "Invalid calorie count. Enter 0 to 999."
+              PERFORM 0321-GetUpdatedCalories
+           END-IF.
+
+      * Prompt for the updated protein grams, re-asking until 0-999
+       0322-GetUpdatedProtein.
+           DISPLAY "Enter new protein grams (0-999)".
+           ACCEPT FD-ProteinGrams.
+           IF FD-ProteinGrams IS NOT NUMERIC
+              DISPLAY "Invalid protein amount. Enter 0 to 999."
+              PERFORM 0322-GetUpdatedProtein
+           END-IF.
+
+      * Prompt for the updated carb grams, re-asking until 0-999
+       0323-GetUpdatedCarbs.
+           DISPLAY "Enter new carb grams (0-999)".
+           ACCEPT FD-CarbGrams.
+           IF FD-CarbGrams IS NOT NUMERIC
+              DISPLAY "Invalid carb amount. Enter 0 to 999."
+              PERFORM 0323-GetUpdatedCarbs
+           END-IF.
+
+      * Prompt for the updated fat grams, re-asking until 0-999
+       0324-GetUpdatedFat.
+           DISPLAY "Enter new fat grams (0-999)".
+           ACCEPT FD-FatGrams.
+           IF FD-FatGrams IS NOT NUMERIC
+              DISPLAY "Invalid fat amount. Enter 0 to 999."
+              PERFORM 0324-GetUpdatedFat
+           END-IF.
+
+      * Build a per-day subtotal report over a date range
+       0400-CreateSummaryReport.
+           DISPLAY "Enter name: " WITH NO ADVANCING.
+           ACCEPT RPT-NAME.
+           DISPLAY "Enter start date (YYYYMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-SummaryStartDate.
+           DISPLAY "Enter end date (YYYYMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-SummaryEndDate.
+           DISPLAY "Creating Summary Report".
+           MOVE ZERO TO WS-SummaryGrandTotal WS-DayCount
+              WS-DaySubtotal WS-CurrentSummaryDate WS-AveragePerDay.
+           SET LOG-EndOfFile TO FALSE.
+           MOVE WS-SummaryStartDate TO FD-Date.
+           MOVE ZERO TO FD-Hour FD-Minute FD-TimeStamp.
+           OPEN INPUT CaloriesLogfile.
+           IF WS-CaloriesFileStatus = "35"
+              OPEN OUTPUT CaloriesLogfile
+              CLOSE CaloriesLogfile
+              OPEN INPUT CaloriesLogfile
+           END-IF.
+              OPEN OUTPUT CaloricReport.
+                 WRITE RPT-PrintLine FROM RPT-Heading.
+                 PERFORM 0220-PrintValueHeader.
+                 START CaloriesLogfile KEY IS NOT LESS THAN FD-EntryKey
+                    INVALID KEY SET LOG-EndOfFile TO TRUE
+                 END-START.
+                 IF NOT LOG-EndOfFile
+                    READ CaloriesLogfile NEXT RECORD
+                       AT END SET LOG-EndOfFile TO TRUE
+                    END-READ
+                 END-IF.
+                 PERFORM 0410-AccumulateSummaryEntry
+                    UNTIL LOG-EndOfFile OR FD-Date > WS-SummaryEndDate.
+                 PERFORM 0420-PrintDaySubtotal.
+                 IF WS-DayCount > ZERO
+                    COMPUTE WS-AveragePerDay ROUNDED =
+                       WS-SummaryGrandTotal / WS-DayCount
+                 END-IF.
+                 MOVE WS-AveragePerDay TO RPT-AveragePerDay.
+                 WRITE RPT-PrintLine FROM RPT-SummaryFooter AFTER
+                    ADVANCING 3 LINE.
+              CLOSE CaloricReport.
+           CLOSE CaloriesLogfile.
+
+      * Roll a matching entry into the current day's subtotal
+       0410-AccumulateSummaryEntry.
+           IF FD-UserID = RPT-NAME
+              IF FD-Date NOT = WS-CurrentSummaryDate
+                 IF WS-CurrentSummaryDate NOT = ZERO
+                    PERFORM 0420-PrintDaySubtotal
+                 END-IF
+                 MOVE FD-Date TO WS-CurrentSummaryDate
+                 MOVE ZERO TO WS-DaySubtotal
+                 ADD 1 TO WS-DayCount
+              END-IF
+              COMPUTE WS-DaySubtotal = WS-DaySubtotal + FD-CaloricCount
+              COMPUTE WS-SummaryGrandTotal = WS-SummaryGrandTotal +
+                 FD-CaloricCount
+           END-IF.
+           READ CaloriesLogfile NEXT RECORD
+              AT END SET LOG-EndOfFile TO TRUE
+           END-READ.
+
+      * Print the subtotal line for the day just finished
+       0420-PrintDaySubtotal.
+           IF WS-CurrentSummaryDate NOT = ZERO
+              MOVE ZERO TO RPT-Hour RPT-Minute
+              MOVE WS-DaySubtotal TO RPT-CaloricCount
+              MOVE SPACES TO RPT-EntryDescription
+              STRING "Subtotal for " WS-CurrentSummaryDate
+                 DELIMITED BY SIZE INTO RPT-EntryDescription
+              WRITE RPT-PrintLine FROM RPT-CalorieEntry AFTER
+                 ADVANCING 1 LINE
+           END-IF.
+
+      * Total up calories burned for the report's date and user
+       0240-SumBurnedCalories.
+           MOVE ZERO TO WS-CaloriesBurnedTotal.
+           SET EX-EndOfFile TO FALSE.
+           OPEN INPUT ExerciseLogfile.
+           IF WS-ExerciseFileStatus = "00"
+              READ ExerciseLogfile
+                 AT END SET EX-EndOfFile TO TRUE
+              END-READ
+              PERFORM 0241-AccumulateBurnedEntry UNTIL EX-EndOfFile
+              CLOSE ExerciseLogfile
+           END-IF.
+
+      * Add a matching exercise entry's calories to the burned total
+       0241-AccumulateBurnedEntry.
+           IF FD-ExerciseDate = WS-TargetDate
+              AND FD-ExerciseUserID = RPT-NAME
+              COMPUTE WS-CaloriesBurnedTotal = WS-CaloriesBurnedTotal +
+                 FD-CaloriesBurned
+           END-IF.
+           READ ExerciseLogfile
+              AT END SET EX-EndOfFile TO TRUE
+           END-READ.
+
+      * Log an exercise entry to the exercise logfile
+       0500-LogExercise.
+           DISPLAY "Log Exercise".
+           OPEN EXTEND ExerciseLogfile.
+              DISPLAY "Enter your user ID (Up to 25 characters long)".
+              ACCEPT EX-UserID.
+              PERFORM 0501-GetExerciseDate.
+              PERFORM 0502-GetExerciseHour.
+              PERFORM 0503-GetExerciseMinute.
+              DISPLAY "Enter activity (Up to 50 characters long)".
+              ACCEPT EX-ActivityDescription.
+              PERFORM 0504-GetCaloriesBurned.
+              MOVE EX-ExerciseEntry TO FD-ExerciseEntry.
+              WRITE FD-ExerciseEntry.
+           CLOSE ExerciseLogfile.
+
+      * Prompt for the exercise date, re-asking until it is numeric
+       0501-GetExerciseDate.
+           DISPLAY "What date was this exercise? (YYYYMMDD)".
+           ACCEPT EX-Date.
+           IF EX-Date IS NOT NUMERIC
+              DISPLAY "Invalid date. Please enter it as YYYYMMDD."
+              PERFORM 0501-GetExerciseDate
+           END-IF.
+
+      * Prompt for the exercise hour, re-asking until it is 0-23
+       0502-GetExerciseHour.
+           DISPLAY "What hour did you exercise? (0-23)".
+           ACCEPT EX-Hour.
+           IF EX-Hour IS NOT NUMERIC OR EX-Hour > 23
+              DISPLAY "Invalid hour. Enter a number from 0 to 23."
+              PERFORM 0502-GetExerciseHour
+           END-IF.
+
+      * Prompt for the exercise minute, re-asking until it is 0-59
+       0503-GetExerciseMinute.
+           DISPLAY "What minute of that hour? (0-59)".
+           ACCEPT EX-Minute.
+           IF EX-Minute IS NOT NUMERIC OR EX-Minute > 59
+              DISPLAY "Invalid minute. Enter a number from 0 to 59."
+              PERFORM 0503-GetExerciseMinute
+           END-IF.
+
+      * Prompt for calories burned, re-asking until it is numeric
+       0504-GetCaloriesBurned.
+           DISPLAY "How many calories did you burn? (0-9999)".
+           ACCEPT EX-CaloriesBurned.
+           IF EX-CaloriesBurned IS NOT NUMERIC
+              DISPLAY "Invalid calorie count. Enter 0 to 9999."
+              PERFORM 0504-GetCaloriesBurned
+           END-IF.
